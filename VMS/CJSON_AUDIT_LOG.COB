@@ -0,0 +1,232 @@
+*>
+*> Copyright (c) 2017 Steve Leski and contributors.
+*>
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to the following conditions:
+*> The above copyright notice and this permission notice shall be included in
+*> all copies or substantial portions of the Software.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+*> THE SOFTWARE.
+*>
+*> CJSON_AUDIT_LOG - appends one row to the mod_cjson request/response audit
+*> trail (see CJSON_AUDIT.CPY) every time it is called. A shareable image
+*> calls this once it knows its final OUTPUT_CJSON and HTTP_ERROR_CODE, so
+*> settlement and reconciliation work can prove exactly what a handler
+*> received and returned without relying on the Apache access log alone.
+*>
+*> Usage:
+*>     CALL "CJSON_AUDIT_LOG" USING CJSON$APACHE_CJSON, INPUT_CJSON,
+*>                                  OUTPUT_CJSON, CJSON$ERROR_DETAIL,
+*>                                  HTTP_ERROR_CODE,
+*>                                  CJSON$AUDIT_PROGRAM_NAME.
+*>
+*> CJSON$AUDIT_PROGRAM_NAME is the caller's own PROGRAM-ID (or the
+*> CJSON$ROUTE_PROGRAM that actually handled the request when called
+*> through CJSON_DISPATCHER), so the audit trail can tell which shareable
+*> image or sub-route produced a given row.
+*>
+*> CJSON$AUDIT_OUTPUT_JSON is filled from OUTPUT_CJSON, honoring
+*> CJSON$OUTPUT_FORMAT (see APACHE_CJSON.CPY) so a CSV/plain-text response
+*> is copied as raw text rather than handed to cJSON_PrintUnformatted. Since
+*> CJSON$AUDIT_RECORD is written to a LINE SEQUENTIAL file, any CR/LF the
+*> raw CSV/plain-text payload carries is replaced with a space first - an
+*> embedded line terminator in a LINE SEQUENTIAL record is rejected by the
+*> runtime and the row would otherwise be dropped silently. When
+*> OUTPUT_CJSON is NULL - an entry point that rejected the request - and
+*> CJSON$ERROR_DETAIL is not, CJSON$AUDIT_OUTPUT_JSON is filled from
+*> CJSON$ERROR_DETAIL instead, so error responses are audited too.
+*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CJSON_AUDIT_LOG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL CJSON$AUDIT_FILE ASSIGN TO "CJSON_AUDIT_LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CJSON$AUDIT_FILE_STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CJSON$AUDIT_FILE.
+COPY 'CJSON_AUDIT.CPY'.
+
+WORKING-STORAGE SECTION.
+01  CJSON$AUDIT_FILE_STATUS         PIC X(02).
+01  CJSON$AUDIT_CSTR                PIC X(4096) BASED.
+01  CJSON$AUDIT_DATE_TEXT           PIC 9(08).
+01  CJSON$AUDIT_TIME_TEXT           PIC 9(08).
+01  CJSON$AUDIT_JSON_PTR            USAGE POINTER.
+01  CJSON$AUDIT_HDR_IDX             PIC S9(09) COMP.
+01  CJSON$AUDIT_QRY_IDX             PIC S9(09) COMP.
+
+LINKAGE SECTION.
+COPY 'APACHE_CJSON.CPY'.
+01  INPUT_CJSON                     USAGE POINTER.
+01  OUTPUT_CJSON                    USAGE POINTER.
+01  CJSON$ERROR_DETAIL              USAGE POINTER.
+01  HTTP_ERROR_CODE                 PIC S9(09) COMP.
+01  CJSON$AUDIT_PROGRAM_NAME        PIC X(31).
+
+PROCEDURE DIVISION USING CJSON$APACHE_CJSON, INPUT_CJSON, OUTPUT_CJSON,
+                         CJSON$ERROR_DETAIL, HTTP_ERROR_CODE,
+                         CJSON$AUDIT_PROGRAM_NAME.
+
+MAIN-LOGIC.
+    PERFORM BUILD-AUDIT-RECORD THRU BUILD-AUDIT-RECORD-EXIT.
+    PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT.
+    GOBACK.
+
+BUILD-AUDIT-RECORD.
+    MOVE SPACES TO CJSON$AUDIT_RECORD.
+    ACCEPT CJSON$AUDIT_DATE_TEXT FROM DATE YYYYMMDD.
+    ACCEPT CJSON$AUDIT_TIME_TEXT FROM TIME.
+    STRING CJSON$AUDIT_DATE_TEXT DELIMITED BY SIZE
+           CJSON$AUDIT_TIME_TEXT DELIMITED BY SIZE
+        INTO CJSON$AUDIT_TIMESTAMP.
+    MOVE CJSON$AUDIT_PROGRAM_NAME TO CJSON$AUDIT_PROGRAM.
+    MOVE CJSON$METHOD TO CJSON$AUDIT_METHOD.
+    MOVE HTTP_ERROR_CODE TO CJSON$AUDIT_HTTP_ERROR_CODE.
+    IF CJSON$PATH NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$PATH
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_PATH
+    END-IF.
+    IF CJSON$QUERY_ARGS NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$QUERY_ARGS
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_QUERY_ARGS
+    END-IF.
+    IF CJSON$CLIENT_IP NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$CLIENT_IP
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_CLIENT_IP
+    END-IF.
+    IF CJSON$REQUEST_ID NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$REQUEST_ID
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_REQUEST_ID
+    END-IF.
+    MOVE CJSON$OUTPUT_FORMAT TO CJSON$AUDIT_OUTPUT_FORMAT.
+    IF CJSON$HEADER_COUNT > 16
+        MOVE 16 TO CJSON$AUDIT_HEADER_COUNT
+    ELSE
+        MOVE CJSON$HEADER_COUNT TO CJSON$AUDIT_HEADER_COUNT
+    END-IF.
+    PERFORM CAPTURE-ONE-HEADER THRU CAPTURE-ONE-HEADER-EXIT
+        VARYING CJSON$AUDIT_HDR_IDX FROM 1 BY 1
+        UNTIL CJSON$AUDIT_HDR_IDX > CJSON$AUDIT_HEADER_COUNT.
+    IF CJSON$QUERY_ARG_COUNT > 16
+        MOVE 16 TO CJSON$AUDIT_QUERY_ARG_COUNT
+    ELSE
+        MOVE CJSON$QUERY_ARG_COUNT TO CJSON$AUDIT_QUERY_ARG_COUNT
+    END-IF.
+    PERFORM CAPTURE-ONE-QUERY-ARG THRU CAPTURE-ONE-QUERY-ARG-EXIT
+        VARYING CJSON$AUDIT_QRY_IDX FROM 1 BY 1
+        UNTIL CJSON$AUDIT_QRY_IDX > CJSON$AUDIT_QUERY_ARG_COUNT.
+    IF INPUT_CJSON NOT EQUAL NULL
+        CALL "cJSON_PrintUnformatted" USING BY VALUE INPUT_CJSON
+            RETURNING CJSON$AUDIT_JSON_PTR
+        END-CALL
+        IF CJSON$AUDIT_JSON_PTR NOT EQUAL NULL
+            SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$AUDIT_JSON_PTR
+            UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+                INTO CJSON$AUDIT_INPUT_JSON
+            CALL "cJSON_free" USING BY VALUE CJSON$AUDIT_JSON_PTR
+            END-CALL
+        END-IF
+    END-IF.
+    IF OUTPUT_CJSON NOT EQUAL NULL
+        EVALUATE TRUE
+            WHEN CJSON$_CSV_OUTPUT OR CJSON$_PLAIN_TEXT_OUTPUT
+                SET ADDRESS OF CJSON$AUDIT_CSTR TO OUTPUT_CJSON
+                UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+                    INTO CJSON$AUDIT_OUTPUT_JSON
+                INSPECT CJSON$AUDIT_OUTPUT_JSON
+                    REPLACING ALL X"0D" BY SPACE
+                              ALL X"0A" BY SPACE
+            WHEN OTHER
+                CALL "cJSON_PrintUnformatted" USING BY VALUE OUTPUT_CJSON
+                    RETURNING CJSON$AUDIT_JSON_PTR
+                END-CALL
+                IF CJSON$AUDIT_JSON_PTR NOT EQUAL NULL
+                    SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$AUDIT_JSON_PTR
+                    UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+                        INTO CJSON$AUDIT_OUTPUT_JSON
+                    CALL "cJSON_free" USING BY VALUE CJSON$AUDIT_JSON_PTR
+                    END-CALL
+                END-IF
+        END-EVALUATE
+    ELSE
+        IF CJSON$ERROR_DETAIL NOT EQUAL NULL
+            CALL "cJSON_PrintUnformatted" USING BY VALUE CJSON$ERROR_DETAIL
+                RETURNING CJSON$AUDIT_JSON_PTR
+            END-CALL
+            IF CJSON$AUDIT_JSON_PTR NOT EQUAL NULL
+                SET ADDRESS OF CJSON$AUDIT_CSTR TO CJSON$AUDIT_JSON_PTR
+                UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+                    INTO CJSON$AUDIT_OUTPUT_JSON
+                CALL "cJSON_free" USING BY VALUE CJSON$AUDIT_JSON_PTR
+                END-CALL
+            END-IF
+        END-IF
+    END-IF.
+BUILD-AUDIT-RECORD-EXIT.
+    EXIT.
+
+CAPTURE-ONE-HEADER.
+    IF CJSON$HEADER_NAME(CJSON$AUDIT_HDR_IDX) NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR
+            TO CJSON$HEADER_NAME(CJSON$AUDIT_HDR_IDX)
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_HEADER_NAME(CJSON$AUDIT_HDR_IDX)
+    END-IF.
+    IF CJSON$HEADER_VALUE(CJSON$AUDIT_HDR_IDX) NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR
+            TO CJSON$HEADER_VALUE(CJSON$AUDIT_HDR_IDX)
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_HEADER_VALUE(CJSON$AUDIT_HDR_IDX)
+    END-IF.
+CAPTURE-ONE-HEADER-EXIT.
+    EXIT.
+
+CAPTURE-ONE-QUERY-ARG.
+    IF CJSON$QUERY_ARG_NAME(CJSON$AUDIT_QRY_IDX) NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR
+            TO CJSON$QUERY_ARG_NAME(CJSON$AUDIT_QRY_IDX)
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_QUERY_ARG_NAME(CJSON$AUDIT_QRY_IDX)
+    END-IF.
+    IF CJSON$QUERY_ARG_VALUE(CJSON$AUDIT_QRY_IDX) NOT EQUAL NULL
+        SET ADDRESS OF CJSON$AUDIT_CSTR
+            TO CJSON$QUERY_ARG_VALUE(CJSON$AUDIT_QRY_IDX)
+        UNSTRING CJSON$AUDIT_CSTR DELIMITED BY X"00"
+            INTO CJSON$AUDIT_QUERY_ARG_VALUE(CJSON$AUDIT_QRY_IDX)
+    END-IF.
+CAPTURE-ONE-QUERY-ARG-EXIT.
+    EXIT.
+
+WRITE-AUDIT-RECORD.
+    OPEN EXTEND CJSON$AUDIT_FILE.
+    IF CJSON$AUDIT_FILE_STATUS NOT = "00" AND CJSON$AUDIT_FILE_STATUS NOT = "05"
+        DISPLAY "CJSON_AUDIT_LOG: unable to open audit file, status "
+            CJSON$AUDIT_FILE_STATUS
+        GO TO WRITE-AUDIT-RECORD-EXIT
+    END-IF.
+    WRITE CJSON$AUDIT_RECORD.
+    IF CJSON$AUDIT_FILE_STATUS NOT = "00"
+        DISPLAY "CJSON_AUDIT_LOG: audit row not written, status "
+            CJSON$AUDIT_FILE_STATUS
+    END-IF.
+    CLOSE CJSON$AUDIT_FILE.
+WRITE-AUDIT-RECORD-EXIT.
+    EXIT.
