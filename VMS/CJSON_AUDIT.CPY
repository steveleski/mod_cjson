@@ -0,0 +1,81 @@
+*>
+*> Copyright (c) 2017 Steve Leski and contributors.
+*>
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to the following conditions:
+*> The above copyright notice and this permission notice shall be included in
+*> all copies or substantial portions of the Software.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+*> THE SOFTWARE.
+*>
+*> CJSON$AUDIT_RECORD - one row of the mod_cjson request/response audit
+*> trail written by CJSON_AUDIT_LOG. COPY this into the FILE SECTION of any
+*> program that reads or writes the audit file, so the layout stays in one
+*> place (CJSON_AUDIT_LOG itself, and the CJSON_REPLAY regression harness
+*> that reads captured rows back).
+*>
+*> The file is ORGANIZATION LINE SEQUENTIAL, so CJSON$AUDIT_INPUT_JSON and
+*> CJSON$AUDIT_OUTPUT_JSON hold the cJSON bodies rendered with
+*> cJSON_PrintUnformatted and are not allowed to contain embedded newlines.
+*> When CJSON$AUDIT_OUTPUT_FORMAT is CJSON$_CSV_OUTPUT or
+*> CJSON$_PLAIN_TEXT_OUTPUT (see APACHE_CJSON.CPY), CJSON$AUDIT_OUTPUT_JSON
+*> instead holds the raw CSV/text payload copied straight through, the same
+*> way mod_cjson itself treats OUTPUT_CJSON for those two formats.
+*>
+*> CJSON$AUDIT_HEADER_COUNT/CJSON$AUDIT_HEADERS capture up to the first 16
+*> inbound request headers, so a row can be replayed against a handler that
+*> branches on a header (an Authorization or X-Correlation-Id, say). 16 is
+*> a deliberately smaller cap than CJSON$HEADERS' own 64, to keep audit
+*> rows a reasonable size; requests that rely on more than their first 16
+*> headers cannot be faithfully replayed from this file alone.
+*>
+*> CJSON$AUDIT_QUERY_ARG_COUNT/CJSON$AUDIT_QUERY_ARG_TABLE likewise capture
+*> up to the first 16 of mod_cjson's own parsed CJSON$QUERY_ARG_TABLE
+*> entries (see APACHE_CJSON.CPY), alongside the untouched raw
+*> CJSON$AUDIT_QUERY_ARGS string, so a handler written against the parsed
+*> table can be replayed too. 16 is a deliberately smaller cap than
+*> CJSON$QUERY_ARG_TABLE's own 32; requests with more than 16 parsed
+*> query arguments cannot be faithfully replayed from this file alone.
+*>
+*> CJSON$AUDIT_PATH (80 bytes), CJSON$AUDIT_QUERY_ARGS (256 bytes), and
+*> CJSON$AUDIT_INPUT_JSON/CJSON$AUDIT_OUTPUT_JSON (4096 bytes each) are
+*> fixed-width the same way the table OCCURS above are capped: a path,
+*> query string, or JSON body longer than its field is truncated when
+*> CJSON_AUDIT_LOG captures it, with no indicator left in the row that
+*> truncation happened. A handler whose request or response routinely
+*> exceeds these widths - a large settlement batch in OUTPUT_CJSON, say -
+*> cannot be faithfully audited or replayed from this file alone; widen
+*> the field (and CJSON_AUDIT_LOG's/CJSON_REPLAY's matching WORKING-STORAGE
+*> buffers) if that becomes a real case.
+*>
+01  CJSON$AUDIT_RECORD.
+    05  CJSON$AUDIT_TIMESTAMP           PIC X(16).
+    05  CJSON$AUDIT_PROGRAM             PIC X(31).
+    05  CJSON$AUDIT_METHOD              PIC S9(09).
+    05  CJSON$AUDIT_PATH                PIC X(80).
+    05  CJSON$AUDIT_QUERY_ARGS          PIC X(256).
+    05  CJSON$AUDIT_QUERY_ARG_COUNT     PIC S9(09).
+    05  CJSON$AUDIT_QUERY_ARG_TABLE     OCCURS 16 TIMES
+                                         INDEXED BY CJSON$AUDIT_QARG_IDX.
+        10  CJSON$AUDIT_QUERY_ARG_NAME  PIC X(64).
+        10  CJSON$AUDIT_QUERY_ARG_VALUE PIC X(256).
+    05  CJSON$AUDIT_CLIENT_IP           PIC X(46).
+    05  CJSON$AUDIT_REQUEST_ID          PIC X(64).
+    05  CJSON$AUDIT_HEADER_COUNT        PIC S9(09).
+    05  CJSON$AUDIT_HEADERS             OCCURS 16 TIMES
+                                         INDEXED BY CJSON$AUDIT_HEADER_IDX.
+        10  CJSON$AUDIT_HEADER_NAME     PIC X(64).
+        10  CJSON$AUDIT_HEADER_VALUE    PIC X(256).
+    05  CJSON$AUDIT_OUTPUT_FORMAT       PIC S9(09).
+    05  CJSON$AUDIT_HTTP_ERROR_CODE     PIC S9(09).
+    05  CJSON$AUDIT_INPUT_JSON          PIC X(4096).
+    05  CJSON$AUDIT_OUTPUT_JSON         PIC X(4096).
