@@ -0,0 +1,296 @@
+*>
+*> Copyright (c) 2017 Steve Leski and contributors.
+*>
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to the following conditions:
+*> The above copyright notice and this permission notice shall be included in
+*> all copies or substantial portions of the Software.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+*> THE SOFTWARE.
+*>
+*> CJSON_REPLAY - batch regression harness for mod_cjson shareable images.
+*>
+*> Reads rows captured by CJSON_AUDIT_LOG (see CJSON_AUDIT.CPY) back in,
+*> rebuilds a CJSON$APACHE_CJSON and an INPUT_CJSON for each one, CALLs the
+*> CJSON$AUDIT_PROGRAM that originally handled the request directly (no
+*> Apache, no network), and diffs the freshly produced OUTPUT_CJSON and
+*> HTTP_ERROR_CODE against the HTTP_ERROR_CODE and OUTPUT_CJSON the audit
+*> row says that request actually produced at capture time. This lets a
+*> changed shareable image be regression tested against real, previously
+*> captured traffic before it goes back into a <Location> block.
+*>
+*> Run standalone against the same audit file CJSON_AUDIT_LOG writes to:
+*>     RUN CJSON_REPLAY
+*> CJSON_REPLAY DISPLAYs a PASS/FAIL line per row and a summary line, and
+*> sets a non-zero RETURN-CODE if any row failed, so it can gate a build.
+*>
+*> CJSON$AUDIT_HEADERS (up to the first 16 headers a request carried - see
+*> CJSON_AUDIT.CPY) is rebuilt into CJSON$HEADERS before the target program
+*> is CALLed, and CJSON$OUTPUT_FORMAT is honored the same way
+*> CJSON_AUDIT_LOG honors it, so a handler that branches on a header or
+*> returns CSV/plain-text can be replayed and compared faithfully.
+*> CJSON$AUDIT_QUERY_ARG_TABLE (up to the first 16 parsed query arguments)
+*> is likewise rebuilt into CJSON$QUERY_ARG_TABLE/CJSON$QUERY_ARG_COUNT, so
+*> a handler written against the parsed table, not just raw
+*> CJSON$QUERY_ARGS, can be replayed too. A request that relied on more
+*> than its first 16 headers or query arguments, or whose path, query
+*> string, client IP, request id, or a header/query-arg name/value
+*> contains an embedded space, cannot be reconstructed exactly from the
+*> audit trail - the trailing portion after the first space is lost, the
+*> same limitation CJSON_DISPATCHER already accepts for route paths.
+*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CJSON_REPLAY.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CJSON$AUDIT_FILE ASSIGN TO "CJSON_AUDIT_LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CJSON$REPLAY_FILE_STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CJSON$AUDIT_FILE.
+COPY 'CJSON_AUDIT.CPY'.
+
+WORKING-STORAGE SECTION.
+COPY 'APACHE_CJSON.CPY'.
+01  CJSON$REPLAY_FILE_STATUS        PIC X(02).
+01  CJSON$REPLAY_EOF_SWITCH         PIC X(01).
+    88  CJSON$REPLAY_AT_EOF         VALUE 'Y'.
+    88  CJSON$REPLAY_NOT_AT_EOF     VALUE 'N'.
+01  CJSON$REPLAY_INPUT_CJSON        USAGE POINTER.
+01  CJSON$REPLAY_OUTPUT_CJSON       USAGE POINTER.
+01  CJSON$REPLAY_ERROR_DETAIL       USAGE POINTER.
+01  CJSON$REPLAY_HTTP_ERROR_CODE    PIC S9(09) COMP.
+01  CJSON$REPLAY_ACTUAL_JSON_PTR    USAGE POINTER.
+01  CJSON$REPLAY_ACTUAL_CSTR        PIC X(4096) BASED.
+01  CJSON$REPLAY_ACTUAL_OUTPUT      PIC X(4096).
+01  CJSON$REPLAY_LEN                PIC S9(09) COMP.
+01  CJSON$REPLAY_HDR_IDX            PIC S9(09) COMP.
+01  CJSON$REPLAY_QARG_IDX           PIC S9(09) COMP.
+01  CJSON$REPLAY_PATH_BUFFER        PIC X(81).
+01  CJSON$REPLAY_QUERY_BUFFER       PIC X(257).
+01  CJSON$REPLAY_IP_BUFFER          PIC X(47).
+01  CJSON$REPLAY_REQID_BUFFER       PIC X(65).
+01  CJSON$REPLAY_INPUT_JSON_BUFFER  PIC X(4097).
+01  CJSON$REPLAY_HEADER_NAME_BUFFER   PIC X(65)  OCCURS 16 TIMES.
+01  CJSON$REPLAY_HEADER_VALUE_BUFFER  PIC X(257) OCCURS 16 TIMES.
+01  CJSON$REPLAY_QARG_NAME_BUFFER     PIC X(65)  OCCURS 16 TIMES.
+01  CJSON$REPLAY_QARG_VALUE_BUFFER    PIC X(257) OCCURS 16 TIMES.
+01  CJSON$REPLAY_TOTAL_COUNT        PIC S9(09) COMP VALUE 0.
+01  CJSON$REPLAY_PASS_COUNT         PIC S9(09) COMP VALUE 0.
+01  CJSON$REPLAY_FAIL_COUNT         PIC S9(09) COMP VALUE 0.
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM OPEN-AUDIT-FILE THRU OPEN-AUDIT-FILE-EXIT.
+    PERFORM REPLAY-ONE-CASE THRU REPLAY-ONE-CASE-EXIT
+        UNTIL CJSON$REPLAY_AT_EOF.
+    CLOSE CJSON$AUDIT_FILE.
+    DISPLAY "CJSON_REPLAY: " CJSON$REPLAY_TOTAL_COUNT " case(s), "
+        CJSON$REPLAY_PASS_COUNT " passed, " CJSON$REPLAY_FAIL_COUNT
+        " failed".
+    IF CJSON$REPLAY_FAIL_COUNT > 0
+        MOVE 1 TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+
+OPEN-AUDIT-FILE.
+    SET CJSON$REPLAY_NOT_AT_EOF TO TRUE.
+    OPEN INPUT CJSON$AUDIT_FILE.
+    IF CJSON$REPLAY_FILE_STATUS NOT = "00"
+        DISPLAY "CJSON_REPLAY: unable to open audit file, status "
+            CJSON$REPLAY_FILE_STATUS
+        SET CJSON$REPLAY_AT_EOF TO TRUE
+    ELSE
+        PERFORM READ-NEXT-CASE THRU READ-NEXT-CASE-EXIT
+    END-IF.
+OPEN-AUDIT-FILE-EXIT.
+    EXIT.
+
+READ-NEXT-CASE.
+    READ CJSON$AUDIT_FILE
+        AT END
+            SET CJSON$REPLAY_AT_EOF TO TRUE
+    END-READ.
+READ-NEXT-CASE-EXIT.
+    EXIT.
+
+REPLAY-ONE-CASE.
+    ADD 1 TO CJSON$REPLAY_TOTAL_COUNT.
+    PERFORM BUILD-REQUEST THRU BUILD-REQUEST-EXIT.
+    CALL CJSON$AUDIT_PROGRAM USING CJSON$APACHE_CJSON,
+            CJSON$REPLAY_INPUT_CJSON, CJSON$REPLAY_OUTPUT_CJSON,
+            CJSON$REPLAY_ERROR_DETAIL
+        RETURNING CJSON$REPLAY_HTTP_ERROR_CODE
+    END-CALL.
+    PERFORM CHECK-RESULT THRU CHECK-RESULT-EXIT.
+    PERFORM READ-NEXT-CASE THRU READ-NEXT-CASE-EXIT.
+REPLAY-ONE-CASE-EXIT.
+    EXIT.
+
+BUILD-REQUEST.
+    INITIALIZE CJSON$APACHE_CJSON.
+    MOVE CJSON$AUDIT_METHOD TO CJSON$METHOD.
+
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_PATH TALLYING CJSON$REPLAY_LEN
+        FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_PATH TO CJSON$REPLAY_PATH_BUFFER.
+    MOVE X"00" TO CJSON$REPLAY_PATH_BUFFER(CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$PATH TO ADDRESS OF CJSON$REPLAY_PATH_BUFFER.
+
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_QUERY_ARGS TALLYING CJSON$REPLAY_LEN
+        FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_QUERY_ARGS TO CJSON$REPLAY_QUERY_BUFFER.
+    MOVE X"00" TO CJSON$REPLAY_QUERY_BUFFER(CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$QUERY_ARGS TO ADDRESS OF CJSON$REPLAY_QUERY_BUFFER.
+
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_CLIENT_IP TALLYING CJSON$REPLAY_LEN
+        FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_CLIENT_IP TO CJSON$REPLAY_IP_BUFFER.
+    MOVE X"00" TO CJSON$REPLAY_IP_BUFFER(CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$CLIENT_IP TO ADDRESS OF CJSON$REPLAY_IP_BUFFER.
+
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_REQUEST_ID TALLYING CJSON$REPLAY_LEN
+        FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_REQUEST_ID TO CJSON$REPLAY_REQID_BUFFER.
+    MOVE X"00" TO CJSON$REPLAY_REQID_BUFFER(CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$REQUEST_ID TO ADDRESS OF CJSON$REPLAY_REQID_BUFFER.
+
+    MOVE CJSON$AUDIT_HEADER_COUNT TO CJSON$HEADER_COUNT.
+    PERFORM BUILD-ONE-HEADER THRU BUILD-ONE-HEADER-EXIT
+        VARYING CJSON$REPLAY_HDR_IDX FROM 1 BY 1
+        UNTIL CJSON$REPLAY_HDR_IDX > CJSON$AUDIT_HEADER_COUNT.
+
+    MOVE CJSON$AUDIT_QUERY_ARG_COUNT TO CJSON$QUERY_ARG_COUNT.
+    PERFORM BUILD-ONE-QUERY-ARG THRU BUILD-ONE-QUERY-ARG-EXIT
+        VARYING CJSON$REPLAY_QARG_IDX FROM 1 BY 1
+        UNTIL CJSON$REPLAY_QARG_IDX > CJSON$AUDIT_QUERY_ARG_COUNT.
+
+    MOVE CJSON$AUDIT_INPUT_JSON TO CJSON$REPLAY_INPUT_JSON_BUFFER.
+    MOVE X"00" TO CJSON$REPLAY_INPUT_JSON_BUFFER(4097:1).
+    CALL "cJSON_Parse" USING BY REFERENCE CJSON$REPLAY_INPUT_JSON_BUFFER
+        RETURNING CJSON$REPLAY_INPUT_CJSON
+    END-CALL.
+    SET CJSON$REPLAY_OUTPUT_CJSON TO NULL.
+    SET CJSON$REPLAY_ERROR_DETAIL TO NULL.
+BUILD-REQUEST-EXIT.
+    EXIT.
+
+BUILD-ONE-HEADER.
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_HEADER_NAME(CJSON$REPLAY_HDR_IDX)
+        TALLYING CJSON$REPLAY_LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_HEADER_NAME(CJSON$REPLAY_HDR_IDX)
+        TO CJSON$REPLAY_HEADER_NAME_BUFFER(CJSON$REPLAY_HDR_IDX).
+    MOVE X"00" TO CJSON$REPLAY_HEADER_NAME_BUFFER(CJSON$REPLAY_HDR_IDX)
+        (CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$HEADER_NAME(CJSON$REPLAY_HDR_IDX)
+        TO ADDRESS OF CJSON$REPLAY_HEADER_NAME_BUFFER(CJSON$REPLAY_HDR_IDX).
+
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_HEADER_VALUE(CJSON$REPLAY_HDR_IDX)
+        TALLYING CJSON$REPLAY_LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_HEADER_VALUE(CJSON$REPLAY_HDR_IDX)
+        TO CJSON$REPLAY_HEADER_VALUE_BUFFER(CJSON$REPLAY_HDR_IDX).
+    MOVE X"00" TO CJSON$REPLAY_HEADER_VALUE_BUFFER(CJSON$REPLAY_HDR_IDX)
+        (CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$HEADER_VALUE(CJSON$REPLAY_HDR_IDX)
+        TO ADDRESS OF CJSON$REPLAY_HEADER_VALUE_BUFFER(CJSON$REPLAY_HDR_IDX).
+BUILD-ONE-HEADER-EXIT.
+    EXIT.
+
+BUILD-ONE-QUERY-ARG.
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_QUERY_ARG_NAME(CJSON$REPLAY_QARG_IDX)
+        TALLYING CJSON$REPLAY_LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_QUERY_ARG_NAME(CJSON$REPLAY_QARG_IDX)
+        TO CJSON$REPLAY_QARG_NAME_BUFFER(CJSON$REPLAY_QARG_IDX).
+    MOVE X"00" TO CJSON$REPLAY_QARG_NAME_BUFFER(CJSON$REPLAY_QARG_IDX)
+        (CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$QUERY_ARG_NAME(CJSON$REPLAY_QARG_IDX)
+        TO ADDRESS OF CJSON$REPLAY_QARG_NAME_BUFFER(CJSON$REPLAY_QARG_IDX).
+
+    MOVE 0 TO CJSON$REPLAY_LEN.
+    INSPECT CJSON$AUDIT_QUERY_ARG_VALUE(CJSON$REPLAY_QARG_IDX)
+        TALLYING CJSON$REPLAY_LEN FOR CHARACTERS BEFORE INITIAL SPACE.
+    MOVE CJSON$AUDIT_QUERY_ARG_VALUE(CJSON$REPLAY_QARG_IDX)
+        TO CJSON$REPLAY_QARG_VALUE_BUFFER(CJSON$REPLAY_QARG_IDX).
+    MOVE X"00" TO CJSON$REPLAY_QARG_VALUE_BUFFER(CJSON$REPLAY_QARG_IDX)
+        (CJSON$REPLAY_LEN + 1:1).
+    SET CJSON$QUERY_ARG_VALUE(CJSON$REPLAY_QARG_IDX)
+        TO ADDRESS OF CJSON$REPLAY_QARG_VALUE_BUFFER(CJSON$REPLAY_QARG_IDX).
+BUILD-ONE-QUERY-ARG-EXIT.
+    EXIT.
+
+CHECK-RESULT.
+    MOVE SPACES TO CJSON$REPLAY_ACTUAL_OUTPUT.
+    IF CJSON$REPLAY_OUTPUT_CJSON NOT EQUAL NULL
+        EVALUATE TRUE
+            WHEN CJSON$_CSV_OUTPUT OR CJSON$_PLAIN_TEXT_OUTPUT
+                SET ADDRESS OF CJSON$REPLAY_ACTUAL_CSTR
+                    TO CJSON$REPLAY_OUTPUT_CJSON
+                UNSTRING CJSON$REPLAY_ACTUAL_CSTR DELIMITED BY X"00"
+                    INTO CJSON$REPLAY_ACTUAL_OUTPUT
+            WHEN OTHER
+                CALL "cJSON_PrintUnformatted" USING BY VALUE
+                        CJSON$REPLAY_OUTPUT_CJSON
+                    RETURNING CJSON$REPLAY_ACTUAL_JSON_PTR
+                END-CALL
+                IF CJSON$REPLAY_ACTUAL_JSON_PTR NOT EQUAL NULL
+                    SET ADDRESS OF CJSON$REPLAY_ACTUAL_CSTR
+                        TO CJSON$REPLAY_ACTUAL_JSON_PTR
+                    UNSTRING CJSON$REPLAY_ACTUAL_CSTR DELIMITED BY X"00"
+                        INTO CJSON$REPLAY_ACTUAL_OUTPUT
+                    CALL "cJSON_free" USING BY VALUE
+                            CJSON$REPLAY_ACTUAL_JSON_PTR
+                    END-CALL
+                END-IF
+        END-EVALUATE
+    ELSE
+        IF CJSON$REPLAY_ERROR_DETAIL NOT EQUAL NULL
+            CALL "cJSON_PrintUnformatted" USING BY VALUE
+                    CJSON$REPLAY_ERROR_DETAIL
+                RETURNING CJSON$REPLAY_ACTUAL_JSON_PTR
+            END-CALL
+            IF CJSON$REPLAY_ACTUAL_JSON_PTR NOT EQUAL NULL
+                SET ADDRESS OF CJSON$REPLAY_ACTUAL_CSTR
+                    TO CJSON$REPLAY_ACTUAL_JSON_PTR
+                UNSTRING CJSON$REPLAY_ACTUAL_CSTR DELIMITED BY X"00"
+                    INTO CJSON$REPLAY_ACTUAL_OUTPUT
+                CALL "cJSON_free" USING BY VALUE
+                        CJSON$REPLAY_ACTUAL_JSON_PTR
+                END-CALL
+            END-IF
+        END-IF
+    END-IF.
+    IF CJSON$REPLAY_HTTP_ERROR_CODE = CJSON$AUDIT_HTTP_ERROR_CODE
+       AND CJSON$REPLAY_ACTUAL_OUTPUT = CJSON$AUDIT_OUTPUT_JSON
+        ADD 1 TO CJSON$REPLAY_PASS_COUNT
+        DISPLAY "PASS " CJSON$AUDIT_PROGRAM " " CJSON$AUDIT_PATH
+    ELSE
+        ADD 1 TO CJSON$REPLAY_FAIL_COUNT
+        DISPLAY "FAIL " CJSON$AUDIT_PROGRAM " " CJSON$AUDIT_PATH
+        DISPLAY "  expected status " CJSON$AUDIT_HTTP_ERROR_CODE
+            " got " CJSON$REPLAY_HTTP_ERROR_CODE
+        DISPLAY "  expected body " CJSON$AUDIT_OUTPUT_JSON
+        DISPLAY "  actual body   " CJSON$REPLAY_ACTUAL_OUTPUT
+    END-IF.
+CHECK-RESULT-EXIT.
+    EXIT.
