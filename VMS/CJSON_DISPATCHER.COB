@@ -0,0 +1,114 @@
+*>
+*> Copyright (c) 2017 Steve Leski and contributors.
+*>
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to the following conditions:
+*> The above copyright notice and this permission notice shall be included in
+*> all copies or substantial portions of the Software.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+*> THE SOFTWARE.
+*>
+*> CJSON_DISPATCHER - route-table dispatcher companion program for mod_cjson
+*> shareable images.
+*>
+*> A mod_cjson <Location> block still maps to exactly one shareable image
+*> and one APACHE_CJSON_ENTRY_POINT, but that entry point can now CALL
+*> CJSON_DISPATCHER instead of hand-coding an EVALUATE over CJSON$METHOD and
+*> CJSON$PATH. CJSON_DISPATCHER walks CJSON$ROUTE_TABLE (see
+*> CJSON_DISPATCH.CPY) for the first entry whose method and path pattern
+*> match the inbound request, and CALLs that entry's CJSON$ROUTE_PROGRAM,
+*> forwarding the same CJSON$APACHE_CJSON, INPUT_CJSON, OUTPUT_CJSON and
+*> CJSON$ERROR_DETAIL parameters the entry point itself received. Adding a
+*> new sub-route is then a matter of adding a row to the route table, not
+*> editing the httpd configuration.
+*>
+*> If no route matches, CJSON_DISPATCHER returns HTTP_ERROR_CODE 404 and
+*> leaves OUTPUT_CJSON and CJSON$ERROR_DETAIL untouched, so the calling
+*> entry point can still build a response body if it wants one.
+*>
+*> Usage:
+*>     CALL "CJSON_DISPATCHER" USING CJSON$APACHE_CJSON, CJSON$ROUTE_TABLE,
+*>                                   INPUT_CJSON, OUTPUT_CJSON,
+*>                                   CJSON$ERROR_DETAIL
+*>                             RETURNING HTTP_ERROR_CODE.
+*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CJSON_DISPATCHER.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  CJSON$DISP_PATH_TEXT            PIC X(80) BASED.
+01  CJSON$DISP_PATH                 PIC X(80).
+01  CJSON$DISP_ROUTE_PATH_LEN       PIC S9(09) COMP.
+01  CJSON$DISP_MATCHED_IDX          PIC S9(09) COMP.
+01  CJSON$DISP_FOUND_SWITCH         PIC X(01).
+    88  CJSON$DISP_ROUTE_FOUND      VALUE 'Y'.
+    88  CJSON$DISP_ROUTE_NOT_FOUND  VALUE 'N'.
+
+LINKAGE SECTION.
+COPY 'APACHE_CJSON.CPY'.
+COPY 'CJSON_DISPATCH.CPY'.
+01  INPUT_CJSON                     USAGE POINTER.
+01  OUTPUT_CJSON                    USAGE POINTER.
+01  CJSON$ERROR_DETAIL              USAGE POINTER.
+01  HTTP_ERROR_CODE                 PIC S9(09) COMP.
+
+PROCEDURE DIVISION USING CJSON$APACHE_CJSON, CJSON$ROUTE_TABLE,
+                         INPUT_CJSON, OUTPUT_CJSON, CJSON$ERROR_DETAIL
+                   RETURNING HTTP_ERROR_CODE.
+
+MAIN-LOGIC.
+    SET ADDRESS OF CJSON$DISP_PATH_TEXT TO CJSON$PATH.
+    MOVE SPACES TO CJSON$DISP_PATH.
+    UNSTRING CJSON$DISP_PATH_TEXT DELIMITED BY X"00"
+        INTO CJSON$DISP_PATH.
+    SET CJSON$DISP_ROUTE_NOT_FOUND TO TRUE.
+    PERFORM FIND-MATCHING-ROUTE THRU FIND-MATCHING-ROUTE-EXIT
+        VARYING CJSON$ROUTE_IDX FROM 1 BY 1
+        UNTIL CJSON$ROUTE_IDX > CJSON$ROUTE_COUNT
+           OR CJSON$DISP_ROUTE_FOUND.
+    IF CJSON$DISP_ROUTE_FOUND
+        CALL CJSON$ROUTE_PROGRAM(CJSON$DISP_MATCHED_IDX)
+            USING CJSON$APACHE_CJSON, INPUT_CJSON, OUTPUT_CJSON,
+                  CJSON$ERROR_DETAIL
+            RETURNING HTTP_ERROR_CODE
+    ELSE
+        MOVE 404 TO HTTP_ERROR_CODE
+    END-IF.
+    GOBACK.
+
+FIND-MATCHING-ROUTE.
+    IF NOT CJSON$ROUTE_ANY_METHOD(CJSON$ROUTE_IDX)
+       AND CJSON$ROUTE_METHOD(CJSON$ROUTE_IDX) NOT = CJSON$METHOD
+        GO TO FIND-MATCHING-ROUTE-EXIT
+    END-IF.
+    EVALUATE TRUE
+        WHEN CJSON$ROUTE_EXACT_MATCH(CJSON$ROUTE_IDX)
+            IF CJSON$DISP_PATH = CJSON$ROUTE_PATH(CJSON$ROUTE_IDX)
+                SET CJSON$DISP_ROUTE_FOUND TO TRUE
+                MOVE CJSON$ROUTE_IDX TO CJSON$DISP_MATCHED_IDX
+            END-IF
+        WHEN CJSON$ROUTE_PREFIX_MATCH(CJSON$ROUTE_IDX)
+            MOVE 0 TO CJSON$DISP_ROUTE_PATH_LEN
+            INSPECT CJSON$ROUTE_PATH(CJSON$ROUTE_IDX)
+                TALLYING CJSON$DISP_ROUTE_PATH_LEN
+                FOR CHARACTERS BEFORE INITIAL SPACE
+            IF CJSON$DISP_ROUTE_PATH_LEN > 0
+               AND CJSON$DISP_PATH(1:CJSON$DISP_ROUTE_PATH_LEN) =
+                   CJSON$ROUTE_PATH(CJSON$ROUTE_IDX)
+                       (1:CJSON$DISP_ROUTE_PATH_LEN)
+                SET CJSON$DISP_ROUTE_FOUND TO TRUE
+                MOVE CJSON$ROUTE_IDX TO CJSON$DISP_MATCHED_IDX
+            END-IF
+    END-EVALUATE.
+FIND-MATCHING-ROUTE-EXIT.
+    EXIT.
