@@ -0,0 +1,62 @@
+*>
+*> Copyright (c) 2017 Steve Leski and contributors.
+*>
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to the following conditions:
+*> The above copyright notice and this permission notice shall be included in
+*> all copies or substantial portions of the Software.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+*> THE SOFTWARE.
+*>
+*> Route table for CJSON_DISPATCHER - companion copybook for OpenVMS COBOL.
+*>
+*> A single mod_cjson shareable image can serve a whole resource (GET-list,
+*> GET-by-id, POST, PUT, DELETE, ...) by building one CJSON$ROUTE_TABLE and
+*> calling CJSON_DISPATCHER instead of implementing a giant EVALUATE itself.
+*> Each CJSON$ROUTE entry pairs an HTTP method and a path pattern with the
+*> name of a sub-program to CALL when that pairing matches the inbound
+*> request; CJSON_DISPATCHER walks the table in order and invokes the first
+*> match, passing it the same CJSON$APACHE_CJSON, INPUT_CJSON, OUTPUT_CJSON
+*> and CJSON$ERROR_DETAIL parameters the entry point itself was given.
+*>
+*> CJSON$ROUTE_METHOD holds one of the CJSON$METHOD 88-level values from
+*> APACHE_CJSON.CPY, or CJSON$ROUTE_ANY_METHOD to match every method.
+*>
+*> CJSON$ROUTE_MATCH_TYPE controls how CJSON$ROUTE_PATH is compared against
+*> the inbound CJSON$PATH:
+*>     CJSON$ROUTE_EXACT_MATCH  - CJSON$PATH must equal CJSON$ROUTE_PATH,
+*>                                e.g. an /accounts GET-list route.
+*>     CJSON$ROUTE_PREFIX_MATCH - CJSON$PATH must begin with
+*>                                CJSON$ROUTE_PATH, e.g. an /accounts/
+*>                                GET-by-id route where the matched
+*>                                sub-program pulls the id off the
+*>                                remainder of CJSON$PATH itself.
+*>
+*> CJSON$ROUTE_PATH is PIC X(80), and CJSON_DISPATCHER copies the inbound
+*> CJSON$PATH into a buffer of the same width before matching against it;
+*> a request path longer than 80 characters is truncated before either
+*> match type runs, so a very long path could false-match or false-miss a
+*> route with no indication to the caller. Widen both CJSON$ROUTE_PATH
+*> here and CJSON_DISPATCHER's matching WORKING-STORAGE buffer together if
+*> a resource ever needs longer paths.
+*>
+01  CJSON$ROUTE_TABLE.
+    05  CJSON$ROUTE_COUNT               PIC S9(09) COMP.
+    05  CJSON$ROUTE                     OCCURS 32 TIMES
+                                         INDEXED BY CJSON$ROUTE_IDX.
+        10  CJSON$ROUTE_METHOD          PIC S9(09) COMP.
+            88  CJSON$ROUTE_ANY_METHOD  VALUE -1.
+        10  CJSON$ROUTE_MATCH_TYPE      PIC X(01).
+            88  CJSON$ROUTE_EXACT_MATCH   VALUE 'E'.
+            88  CJSON$ROUTE_PREFIX_MATCH  VALUE 'P'.
+        10  CJSON$ROUTE_PATH            PIC X(80).
+        10  CJSON$ROUTE_PROGRAM         PIC X(31).
