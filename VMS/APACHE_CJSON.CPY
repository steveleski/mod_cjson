@@ -1,80 +1,148 @@
-*
-* Copyright (c) 2017 Steve Leski and contributors.
-* 
-* Permission is hereby granted, free of charge, to any person obtaining a copy
-* of this software and associated documentation files (the "Software"), to deal
-* in the Software without restriction, including without limitation the rights
-* to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
-* copies of the Software, and to permit persons to whom the Software is
-* furnished to do so, subject to the following conditions:
-* The above copyright notice and this permission notice shall be included in
-* all copies or substantial portions of the Software.
-* THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
-* IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
-* FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
-* AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
-* LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
-* OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
-* THE SOFTWARE.
-*
-* Apache mod_cjson module - companion copybook for OpenVMS COBOL.
-*
-* Author: Steve Leski - https://github.com/steveleski
-* Date: July 27, 2017
-*
-* This copybook file is to be COPY'd as the first parameter in the linkage
-* section of a COBOL program that implements a mod_cjson shareable image.
-* mod_cjson is an Apache module that can invoke a user defined function to 
-* process a http request using JSON.
-*
-* To use mod_cjson, set up a <Location> block in your configuration file like 
-* so:
-*
-*    LoadModule cjson_module modules/mod_cjson.so 
-*    <IfModule mod_cjson.c>
-*       <Location /example>
-*          SetHandler cjson-handler
-*          cJSONContentHandler disk:[dir1.dir2]user_code.exe
-*       </Location>
-*       ... other location directives
-*    </IfModule>
-*
-* user_code is a shareable image that exposes a single function call with the
-* signature:
-*     PROGRAM-ID. APACHE_CJSON_ENTRY_POINT.
-*     LINKAGE SECTION.
-*     COPY 'APACHE_CJSON.CPY'.
-*     01  INPUT_CJSON USAGE POINTER.
-*     01  OUTPUT_CJSON USAGE POINTER.
-*     PROCEDURE DIVISION USING CJSON$APACHE_CJSON, INPUT_CJSON, OUTPUT_CJSON
-*                        GIVING HTTP_ERROR_CODE.
-*
-* The request and response objects use cJSON https://github.com/DaveGamble/cJSON
-* to marshall/unmarshall the http request and response bodies. See cJSON_VMS.c
-* for the api that COBOL can use to implement a mod_cjson service.
-* 
-* 
-* IMPORTANT NOTES
-* ===============
-*
-* XXX TO DO XXX
-* =============
-*
-*
+*>
+*> Copyright (c) 2017 Steve Leski and contributors.
+*> 
+*> Permission is hereby granted, free of charge, to any person obtaining a copy
+*> of this software and associated documentation files (the "Software"), to deal
+*> in the Software without restriction, including without limitation the rights
+*> to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+*> copies of the Software, and to permit persons to whom the Software is
+*> furnished to do so, subject to the following conditions:
+*> The above copyright notice and this permission notice shall be included in
+*> all copies or substantial portions of the Software.
+*> THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+*> IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+*> FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+*> AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+*> LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+*> OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+*> THE SOFTWARE.
+*>
+*> Apache mod_cjson module - companion copybook for OpenVMS COBOL.
+*>
+*> Author: Steve Leski - https://github.com/steveleski
+*> Date: July 27, 2017
+*>
+*> This copybook file is to be COPY'd as the first parameter in the linkage
+*> section of a COBOL program that implements a mod_cjson shareable image.
+*> mod_cjson is an Apache module that can invoke a user defined function to 
+*> process a http request using JSON.
+*>
+*> To use mod_cjson, set up a <Location> block in your configuration file like 
+*> so:
+*>
+*>    LoadModule cjson_module modules/mod_cjson.so 
+*>    <IfModule mod_cjson.c>
+*>       <Location /example>
+*>          SetHandler cjson-handler
+*>          cJSONContentHandler disk:[dir1.dir2]user_code.exe
+*>       </Location>
+*>       ... other location directives
+*>    </IfModule>
+*>
+*> user_code is a shareable image that exposes a single function call with the
+*> signature:
+*>     PROGRAM-ID. APACHE_CJSON_ENTRY_POINT.
+*>     LINKAGE SECTION.
+*>     COPY 'APACHE_CJSON.CPY'.
+*>     01  INPUT_CJSON USAGE POINTER.
+*>     01  OUTPUT_CJSON USAGE POINTER.
+*>     01  CJSON$ERROR_DETAIL USAGE POINTER.
+*>     PROCEDURE DIVISION USING CJSON$APACHE_CJSON, INPUT_CJSON, OUTPUT_CJSON,
+*>                              CJSON$ERROR_DETAIL
+*>                        GIVING HTTP_ERROR_CODE.
+*>
+*> The request and response objects use cJSON https://github.com/DaveGamble/cJSON
+*> to marshall/unmarshall the http request and response bodies. See cJSON_VMS.c
+*> for the api that COBOL can use to implement a mod_cjson service.
+*>
+*> CJSON$ERROR_DETAIL is an output parameter, set the same way OUTPUT_CJSON
+*> is set. When an entry point rejects a request it builds a cJSON object of
+*> its own - typically an object with an error code and a human readable
+*> message - and sets the address of that object into CJSON$ERROR_DETAIL
+*> before GIVING a non-2xx HTTP_ERROR_CODE back to mod_cjson. mod_cjson
+*> sends that object as the response body in place of OUTPUT_CJSON whenever
+*> CJSON$ERROR_DETAIL is non-NULL. An entry point that succeeds leaves
+*> CJSON$ERROR_DETAIL set to NULL and returns its payload through
+*> OUTPUT_CJSON as before.
+*>
+*> CJSON$OUTPUT_FORMAT tells mod_cjson how to treat OUTPUT_CJSON.
+*> CJSON$_COLLAPSED_OUTPUT and CJSON$_PRETTY_OUTPUT are rendered through
+*> cJSON_PrintUnformatted/cJSON_Print, so OUTPUT_CJSON must point at a
+*> cJSON object for both of those. CJSON$_CSV_OUTPUT and
+*> CJSON$_PLAIN_TEXT_OUTPUT skip the cJSON envelope entirely: the entry
+*> point sets OUTPUT_CJSON to the address of a NUL terminated character
+*> buffer holding the CSV or plain text payload, and mod_cjson writes it
+*> straight through with a matching text/csv or text/plain content type.
+*>
+*> CJSON$QUERY_ARGS remains the raw, unparsed query string for callers that
+*> want it. CJSON$QUERY_ARG_COUNT and CJSON$QUERY_ARG_TABLE are mod_cjson's
+*> own '&'-split, '='-split, URL-decoded view of the same query string, so
+*> an entry point can look a parameter up by name instead of re-parsing
+*> CJSON$QUERY_ARGS itself.
+*>
+*> CJSON$HEADER_COUNT and CJSON$HEADERS are mod_cjson's view of the inbound
+*> request headers: CJSON$HEADER_COUNT entries are filled in starting at
+*> CJSON$HEADERS(1), each a NUL terminated header name and value pair, in
+*> the order Apache presented them. An entry point looks a header up by
+*> walking CJSON$HEADERS 1 thru CJSON$HEADER_COUNT and comparing
+*> CJSON$HEADER_NAME case insensitively, the same as HTTP header names are
+*> compared everywhere else. Headers past CJSON$HEADER_COUNT, and any
+*> request with more than the 64 CJSON$HEADERS can hold, are not reported;
+*> mod_cjson keeps the first 64 it sees and drops the rest.
+*>
+*> CJSON$OUTPUT_HEADER_COUNT and CJSON$OUTPUT_HEADERS are the symmetric
+*> output side: an entry point that wants to set response headers (a
+*> Location on a 201, a Content-Disposition on a download, and so on)
+*> fills CJSON$OUTPUT_HEADERS(1) through CJSON$OUTPUT_HEADERS(n) with NUL
+*> terminated name/value pairs and sets CJSON$OUTPUT_HEADER_COUNT to n
+*> before GIVING HTTP_ERROR_CODE back. mod_cjson reads those back out of
+*> the same CJSON$APACHE_CJSON it passed in and adds each one to the
+*> response, the same way it already reads HTTP_ERROR_CODE back out of the
+*> USING parameters rather than a return value. An entry point that sets
+*> no output headers leaves CJSON$OUTPUT_HEADER_COUNT at 0. Only the first
+*> 32 entries in CJSON$OUTPUT_HEADERS are honored.
+*>
+*> IMPORTANT NOTES
+*> ===============
+*>
+*> XXX TO DO XXX
+*> =============
+*>
+*>
 01  CJSON$APACHE_CJSON.
     05  CJSON$METHOD                    PIC S9(09) COMP.
         88  CJSON$_GET                  VALUE 0.
         88  CJSON$_POST                 VALUE 1.
         88  CJSON$_PUT                  VALUE 2.
         88  CJSON$_DELETE               VALUE 3.
+        88  CJSON$_PATCH                VALUE 4.
+        88  CJSON$_HEAD                 VALUE 5.
+        88  CJSON$_OPTIONS              VALUE 6.
     05  CJSON$PARSED_URL.
         10  CJSON$SCHEME                USAGE POINTER.
         10  CJSON$HOST                  USAGE POINTER.
         10  CJSON$PORT                  USAGE POINTER.
         10  CJSON$PATH                  USAGE POINTER.
         10  CJSON$QUERY_ARGS            USAGE POINTER.
+        10  CJSON$QUERY_ARG_COUNT       PIC S9(09) COMP.
+        10  CJSON$QUERY_ARG_TABLE       OCCURS 32 TIMES
+                                         INDEXED BY CJSON$QUERY_ARG_IDX.
+            15  CJSON$QUERY_ARG_NAME    USAGE POINTER.
+            15  CJSON$QUERY_ARG_VALUE   USAGE POINTER.
     05  CJSON$OUTPUT_FORMAT             PIC S9(09) COMP.
         88  CJSON$_COLLAPSED_OUTPUT     VALUE 0.
         88  CJSON$_PRETTY_OUTPUT        VALUE 1.
-    05  FILLER                          USAGE POINTER.
-    05  FILLER                          USAGE POINTER.
+        88  CJSON$_CSV_OUTPUT           VALUE 2.
+        88  CJSON$_PLAIN_TEXT_OUTPUT    VALUE 3.
+    05  CJSON$HEADER_COUNT              PIC S9(09) COMP.
+    05  CJSON$HEADERS                   OCCURS 64 TIMES
+                                         INDEXED BY CJSON$HEADER_IDX.
+        10  CJSON$HEADER_NAME           USAGE POINTER.
+        10  CJSON$HEADER_VALUE          USAGE POINTER.
+    05  CJSON$OUTPUT_HEADER_COUNT       PIC S9(09) COMP.
+    05  CJSON$OUTPUT_HEADERS            OCCURS 32 TIMES
+                                         INDEXED BY CJSON$OUTPUT_HEADER_IDX.
+        10  CJSON$OUTPUT_HEADER_NAME    USAGE POINTER.
+        10  CJSON$OUTPUT_HEADER_VALUE   USAGE POINTER.
+    05  CJSON$CLIENT_IP                 USAGE POINTER.
+    05  CJSON$REQUEST_ID                USAGE POINTER.
